@@ -0,0 +1,9 @@
+    05 CK-Last-Imag  PIC S9(3)V9(15) SIGN LEADING SEPARATE.
+    05 CK-Row-Count  PIC S9(4) SIGN LEADING SEPARATE.
+    05 CK-Max-Col    PIC S9(4) SIGN LEADING SEPARATE.
+    05 CK-Real-Min   PIC S9(3)V9(15) SIGN LEADING SEPARATE.
+    05 CK-Real-Max   PIC S9(3)V9(15) SIGN LEADING SEPARATE.
+    05 CK-Imag-Min   PIC S9(3)V9(15) SIGN LEADING SEPARATE.
+    05 CK-Imag-Max   PIC S9(3)V9(15) SIGN LEADING SEPARATE.
+    05 CK-Step-Size  PIC S9(3)V9(15) SIGN LEADING SEPARATE.
+    05 CK-Max-Iter   PIC 9(3).
