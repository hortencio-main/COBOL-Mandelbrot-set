@@ -0,0 +1,4 @@
+    05 CC-Viewport.
+        Copy mandparm Replacing ==05== By ==10==.
+    05 CC-Frame-Id      PIC X(8).
+    05 CC-Output-Dsn    PIC X(44).
