@@ -0,0 +1,11 @@
+    05 PM-REAL-MIN             PIC S9(3)V9(15) SIGN LEADING SEPARATE.
+    05 PM-REAL-MAX             PIC S9(3)V9(15) SIGN LEADING SEPARATE.
+    05 PM-IMAG-MIN             PIC S9(3)V9(15) SIGN LEADING SEPARATE.
+    05 PM-IMAG-MAX             PIC S9(3)V9(15) SIGN LEADING SEPARATE.
+    05 PM-STEP-SIZE            PIC S9(3)V9(15) SIGN LEADING SEPARATE.
+    05 PM-MAX-ITER             PIC 9(3).
+    05 PM-PALETTE-NAME         PIC X(8).
+    05 PM-OUTPUT-MODE          PIC X(1).
+        88 PM-MODE-ASCII           VALUE "A".
+        88 PM-MODE-STATS           VALUE "S".
+        88 PM-MODE-PPM             VALUE "P".
