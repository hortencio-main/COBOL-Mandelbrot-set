@@ -0,0 +1,16 @@
+01 Palette-Table-Data.
+    05 Filler.
+        10 Filler PIC X(8)  Value "COARSE".
+        10 Filler PIC X(90) Value " .:-=+*#%@".
+        10 Filler PIC S9(3) Value 10.
+    05 Filler.
+        10 Filler PIC X(8)  Value "FINE".
+        10 Filler PIC X(90)
+            Value ".',:;Il!i><~+_-?][}{1)(|\/tfjrxnuvczXYUJCLQ0OZmwqpdbkhao*#MW&8%B@$gGeEsS23456789 .VKRNATDF".
+        10 Filler PIC S9(3) Value 90.
+
+01 Palette-Table Redefines Palette-Table-Data.
+    05 Palette-Entry Occurs 2 Times Indexed By Palette-Idx.
+        10 PT-Name   PIC X(8).
+        10 PT-Ramp   PIC X(90).
+        10 PT-Length PIC S9(3).
