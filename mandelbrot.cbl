@@ -1,8 +1,140 @@
 Identification Division.
 Program-ID. MANDELBROT.
 
+Environment Division.
+Input-Output Section.
+File-Control.
+    Select Mandout-File Assign To Dynamic Output-Dsn-WS
+        Organization Is Line Sequential
+        File Status Is Mandout-Status.
+
+    Select Ckpt-File Assign To Dynamic Ckpt-Dsn-WS
+        Organization Is Line Sequential
+        File Status Is Ckpt-Status.
+
+    Select Ckpt-Tmp-File Assign To Dynamic Ckpt-Tmp-Dsn-WS
+        Organization Is Line Sequential
+        File Status Is Ckpt-Tmp-Status.
+
+    Select Manderr-File Assign To "MANDERR"
+        Organization Is Line Sequential
+        File Status Is Manderr-Status.
+
+    Select Mandstat-File Assign To Dynamic Stat-Dsn-WS
+        Organization Is Line Sequential
+        File Status Is Mandstat-Status.
+
+    Select Mandaudit-File Assign To "MANDAUDIT"
+        Organization Is Line Sequential
+        File Status Is Mandaudit-Status.
+
 Data Division.
+File Section.
+FD  Mandout-File.
+01  Mandout-Header-Record.
+    05 MH-Record-Type      PIC X(7).
+    05 MH-Run-Date         PIC X(8).
+    05 MH-Real-Min         PIC -(3)9.999999999999999.
+    05 MH-Real-Max         PIC -(3)9.999999999999999.
+    05 MH-Imag-Min         PIC -(3)9.999999999999999.
+    05 MH-Imag-Max         PIC -(3)9.999999999999999.
+    05 MH-Step-Size        PIC -(3)9.999999999999999.
+    05 MH-Max-Iter         PIC ZZ9.
+    05 MH-Palette-Name     PIC X(8).
+01  Mandout-Detail-Record.
+    05 MD-Row-Text         PIC X(200).
+01  Mandout-Trailer-Record.
+    05 MT-Record-Type      PIC X(7).
+    05 MT-Row-Count        PIC ZZZ9.
+    05 MT-Col-Count        PIC ZZZ9.
+01  Mandout-Ppm-Magic-Record.
+    05 MPM-Text            PIC X(2).
+01  Mandout-Ppm-Dims-Record.
+    05 MPD-Width           PIC Z(3)9.
+    05 MPD-Sp              PIC X.
+    05 MPD-Height          PIC Z(3)9.
+01  Mandout-Ppm-Maxval-Record.
+    05 MPX-Value           PIC ZZ9.
+01  Mandout-Ppm-Pixel-Record.
+    05 MPP-Red             PIC ZZ9.
+    05 MPP-Sp1             PIC X.
+    05 MPP-Green           PIC ZZ9.
+    05 MPP-Sp2             PIC X.
+    05 MPP-Blue            PIC ZZ9.
+
+FD  Ckpt-File.
+01  Ckpt-File-Record.
+    Copy ckptrec.
+
+FD  Ckpt-Tmp-File.
+01  Ckpt-Tmp-File-Record.
+    Copy ckptrec
+        Replacing ==CK-Last-Imag== By ==CKT-Last-Imag==
+                  ==CK-Row-Count==  By ==CKT-Row-Count==
+                  ==CK-Max-Col==    By ==CKT-Max-Col==
+                  ==CK-Real-Min==   By ==CKT-Real-Min==
+                  ==CK-Real-Max==   By ==CKT-Real-Max==
+                  ==CK-Imag-Min==   By ==CKT-Imag-Min==
+                  ==CK-Imag-Max==   By ==CKT-Imag-Max==
+                  ==CK-Step-Size==  By ==CKT-Step-Size==
+                  ==CK-Max-Iter==   By ==CKT-Max-Iter==.
+
+FD  Manderr-File.
+01  Manderr-Record.
+    05 ME-Output-Dsn PIC X(44).
+    05 ME-Message    PIC X(80).
+
+FD  Mandstat-File.
+01  Mandstat-Record.
+    05 MS-Row        PIC ZZZ9.
+    05 MS-Col        PIC ZZZ9.
+    05 MS-Iterations PIC ZZZ9.
+
+FD  Mandaudit-File.
+01  Mandaudit-Record.
+    05 MA-Run-Timestamp PIC X(21).
+    05 MA-Operator-Id   PIC X(20).
+    05 MA-Real-Min       PIC -(3)9.999999999999999.
+    05 MA-Real-Max       PIC -(3)9.999999999999999.
+    05 MA-Imag-Min       PIC -(3)9.999999999999999.
+    05 MA-Imag-Max       PIC -(3)9.999999999999999.
+    05 MA-Max-Iter       PIC ZZ9.
+    05 MA-Elapsed-Secs   PIC ZZZZZ9.99.
+    05 MA-Output-Dsn     PIC X(44).
+
 Working-Storage Section.
+01 Output-Dsn-WS  PIC X(44).
+01 Mandout-Status PIC XX.
+
+01 Ckpt-Dsn-WS     PIC X(44).
+01 Ckpt-Status     PIC XX.
+01 Ckpt-Tmp-Dsn-WS PIC X(44).
+01 Ckpt-Tmp-Status PIC XX.
+01 Ckpt-Rename-Rc  PIC S9(9) COMP-5.
+01 restart-flag   PIC X Value "N".
+    88 restart-was-found Value "Y".
+01 render-start-imag PIC S9(3)V9(15) COMP-5.
+
+01 FS-Check-Status  PIC XX.
+01 FS-Check-Message PIC X(80).
+
+01 Manderr-Status    PIC XX.
+01 validation-flag   PIC X Value "N".
+    88 validation-has-failed Value "Y".
+01 validation-message PIC X(80).
+01 real-range-flag  PIC X Value "Y".
+    88 real-range-is-valid Value "Y".
+01 imag-range-flag  PIC X Value "Y".
+    88 imag-range-is-valid Value "Y".
+01 real-span PIC S9(3)V9(15) COMP-5.
+01 imag-span PIC S9(3)V9(15) COMP-5.
+01 Max-Row-Width   PIC S9(5) COMP-5 VALUE 200.
+01 Max-Row-Count   PIC S9(5) COMP-5 VALUE 9999.
+01 prospective-col-count PIC S9(5) COMP-5.
+01 prospective-row-count PIC S9(5) COMP-5.
+01 palette-flag   PIC X Value "N".
+    88 palette-name-was-unknown Value "Y".
+
 01 foo.
     05 foo-R PIC S9(9)V9(6) COMP-5 VALUE 0.000.
     05 foo-I PIC S9(9)V9(6) COMP-5 VALUE 0.000.
@@ -11,27 +143,586 @@ Working-Storage Section.
     05 bar-R PIC S9(9)V9(6) COMP-5 VALUE 0.000.
     05 bar-I PIC S9(9)V9(6) COMP-5 VALUE 0.000.
 
+01 precision-flag     PIC X Value "N".
+    88 precision-is-high  Value "Y".
+01 precision-threshold PIC S9(3)V9(6) COMP-5 VALUE 0.001000.
+
+01 foo-hp.
+    05 foo-R-hp PIC S9(3)V9(15) COMP-5 VALUE 0.
+    05 foo-I-hp PIC S9(3)V9(15) COMP-5 VALUE 0.
+
+01 bar-hp.
+    05 bar-R-hp PIC S9(3)V9(15) COMP-5 VALUE 0.
+    05 bar-I-hp PIC S9(3)V9(15) COMP-5 VALUE 0.
+
+01 point-constant.
+    05 c-real PIC S9(3)V9(15) COMP-5 VALUE 0.000.
+    05 c-imag PIC S9(3)V9(15) COMP-5 VALUE 0.000.
+
+01 real-value      PIC S9(3)V9(15) COMP-5 VALUE 0.000.
+01 imaginary-value PIC S9(3)V9(15) COMP-5 VALUE 0.000.
+
 01 iteration-counter PIC S9(3) VALUE 1.
-01 i PIC S9(3) VALUE 1.
-01 j PIC S9(3) VALUE 1.
-01 pallette PIC X(66) VALUE ".',:;Il!i><~+_-?][}{1)(|\/tfjrxnuvczXYUJCLQ0OZmwqpdbkhao*#MW&8%B@$".
-
-Procedure Division.
-    PERFORM VARYING i FROM -20 BY 2 UNTIL i > 20
-        PERFORM VARYING j FROM -10 BY 1 UNTIL j > 30
-            COMPUTE foo-R = 0.05*j
-            COMPUTE foo-I = 0.05*i
-            PERFORM VARYING iteration-counter FROM 1 BY 1 UNTIL iteration-counter > 57
-                COMPUTE bar-R = foo-R * foo-R - foo-I * foo-I
-                COMPUTE bar-I = foo-R * foo-I + foo-I * foo-R
-                COMPUTE foo-R = bar-R - 0.05*j
-                COMPUTE foo-I = bar-I - 0.05*i
-                IF (FUNCTION ABS (foo-R) > 2) AND (FUNCTION ABS (foo-I) > 2)
-                    EXIT PERFORM
-                END-IF
-            END-PERFORM
-            DISPLAY pallette(iteration-counter:1) WITH NO ADVANCING
-        END-PERFORM
-        DISPLAY " "
-    END-PERFORM
-Stop Run.
+01 max-iterations    PIC S9(3) VALUE 57.
+
+Copy paltab.
+
+01 active-palette-ramp   PIC X(90).
+01 active-palette-length PIC S9(3) VALUE 10.
+01 palette-position      PIC S9(4).
+
+01 row-buffer    PIC X(200).
+01 col-count     PIC S9(4) VALUE 0.
+01 row-count     PIC S9(4) VALUE 0.
+01 max-col-count PIC S9(4) VALUE 0.
+01 current-row   PIC S9(4) VALUE 0.
+01 flush-idx     PIC S9(4) VALUE 0.
+
+01 stats-row-table.
+    05 stats-row-entry Occurs 200 Times.
+        10 SRT-Col        PIC S9(4).
+        10 SRT-Iterations PIC S9(3).
+
+01 ppm-row-table.
+    05 ppm-row-entry Occurs 200 Times.
+        10 PRT-Red   PIC S9(3) COMP-5.
+        10 PRT-Green PIC S9(3) COMP-5.
+        10 PRT-Blue  PIC S9(3) COMP-5.
+
+01 Stat-Dsn-WS    PIC X(44).
+01 Mandstat-Status PIC XX.
+
+01 ppm-width        PIC 9(4).
+01 ppm-height       PIC 9(4).
+01 bailout-mod-sq   PIC S9(9)V9(6) COMP-5.
+01 smooth-nu        PIC S9(5)V9(6) COMP-5.
+01 smooth-t         PIC S9(3)V9(9) COMP-5.
+01 smooth-base      PIC S9(5)V9(6) COMP-5.
+01 smooth-sqrt      PIC S9(5)V9(9) COMP-5.
+01 smooth-log-inner PIC S9(5)V9(9) COMP-5.
+01 smooth-log-outer PIC S9(5)V9(9) COMP-5.
+01 smooth-log2      PIC S9(5)V9(9) COMP-5.
+01 smooth-ratio     PIC S9(5)V9(9) COMP-5.
+01 ppm-red          PIC S9(3) COMP-5.
+01 ppm-green        PIC S9(3) COMP-5.
+01 ppm-blue         PIC S9(3) COMP-5.
+
+01 Mandaudit-Status       PIC XX.
+01 Audit-Operator-Id      PIC X(20).
+01 Audit-Start-Timestamp  PIC X(21).
+01 Audit-End-Timestamp    PIC X(21).
+01 Audit-Start-Secs       PIC 9(5)V9(2) COMP-5.
+01 Audit-End-Secs         PIC 9(6)V9(2) COMP-5.
+01 Audit-Elapsed-Secs     PIC S9(6)V9(2) COMP-5.
+01 ts-hh-secs             PIC 9(5)V9(2) COMP-5.
+01 ts-mm-secs             PIC 9(5)V9(2) COMP-5.
+01 ts-ss-secs             PIC 9(5)V9(2) COMP-5.
+01 ts-hs-secs             PIC 9(5)V9(2) COMP-5.
+
+Linkage Section.
+01 LS-Parm.
+    Copy mandparm.
+01 LS-Output-Dsn PIC X(44).
+
+Procedure Division Using LS-Parm, LS-Output-Dsn.
+Main-Paragraph.
+    Perform Capture-Audit-Start
+    Move LS-Output-Dsn To Output-Dsn-WS
+    Move Pm-Max-Iter To max-iterations
+    Perform Select-Palette
+    Perform Select-Precision-Mode
+    Perform Validate-Parameters
+    If validation-has-failed
+        Perform Write-Audit-Record
+        Move 16 To Return-Code
+        Goback
+    End-If
+    Perform Build-Checkpoint-Dsn
+    Perform Check-For-Checkpoint
+    If validation-has-failed
+        Perform Write-Audit-Record
+        Move 16 To Return-Code
+        Goback
+    End-If
+    If Pm-Mode-Stats
+        Perform Build-Stat-Dsn
+    End-If
+    Perform Open-Render-Output
+    If Not validation-has-failed
+        Perform Render-Mandelbrot-Set
+    End-If
+    Perform Close-Render-Output
+    If validation-has-failed
+        Perform Write-Audit-Record
+        Move 16 To Return-Code
+        Goback
+    End-If
+    Perform Write-Audit-Record
+    Move 0 To Return-Code
+    Goback.
+
+Capture-Audit-Start.
+    Display "USER" Upon Environment-Name
+    Accept Audit-Operator-Id From Environment-Value
+    Move Function Current-Date To Audit-Start-Timestamp
+    Compute ts-hh-secs = Function Numval(Audit-Start-Timestamp(9:2))  * 3600
+    Compute ts-mm-secs = Function Numval(Audit-Start-Timestamp(11:2)) * 60
+    Compute ts-ss-secs = Function Numval(Audit-Start-Timestamp(13:2))
+    Compute ts-hs-secs = Function Numval(Audit-Start-Timestamp(15:2)) / 100
+    Compute Audit-Start-Secs = ts-hh-secs + ts-mm-secs + ts-ss-secs + ts-hs-secs.
+
+Write-Audit-Record.
+    Move Function Current-Date To Audit-End-Timestamp
+    Compute ts-hh-secs = Function Numval(Audit-End-Timestamp(9:2))  * 3600
+    Compute ts-mm-secs = Function Numval(Audit-End-Timestamp(11:2)) * 60
+    Compute ts-ss-secs = Function Numval(Audit-End-Timestamp(13:2))
+    Compute ts-hs-secs = Function Numval(Audit-End-Timestamp(15:2)) / 100
+    Compute Audit-End-Secs = ts-hh-secs + ts-mm-secs + ts-ss-secs + ts-hs-secs
+    If Audit-End-Secs < Audit-Start-Secs
+        Compute Audit-End-Secs = Audit-End-Secs + 86400
+    End-If
+    Compute Audit-Elapsed-Secs = Audit-End-Secs - Audit-Start-Secs
+    Move Audit-Start-Timestamp To MA-Run-Timestamp
+    Move Audit-Operator-Id     To MA-Operator-Id
+    Move Pm-Real-Min  To MA-Real-Min
+    Move Pm-Real-Max  To MA-Real-Max
+    Move Pm-Imag-Min  To MA-Imag-Min
+    Move Pm-Imag-Max  To MA-Imag-Max
+    Move Pm-Max-Iter  To MA-Max-Iter
+    Move Audit-Elapsed-Secs To MA-Elapsed-Secs
+    Move Output-Dsn-WS To MA-Output-Dsn
+    Open Extend Mandaudit-File
+    If Mandaudit-Status Not = "00"
+        Open Output Mandaudit-File
+    End-If
+    Write Mandaudit-Record
+    Close Mandaudit-File.
+
+Validate-Parameters.
+    Move "N" To validation-flag
+    Move "Y" To real-range-flag
+    Move "Y" To imag-range-flag
+    If Pm-Real-Min Not Less Than Pm-Real-Max
+        Move "N" To real-range-flag
+        Move "REAL-MIN must be less than REAL-MAX" To validation-message
+        Perform Log-Validation-Error
+    End-If
+    If Pm-Imag-Min Not Less Than Pm-Imag-Max
+        Move "N" To imag-range-flag
+        Move "IMAG-MIN must be less than IMAG-MAX" To validation-message
+        Perform Log-Validation-Error
+    End-If
+    If Pm-Step-Size Not Greater Than 0
+        Move "STEP-SIZE must be greater than zero" To validation-message
+        Perform Log-Validation-Error
+    Else
+        If real-range-is-valid
+            Compute real-span = Pm-Real-Max - Pm-Real-Min
+            If Pm-Step-Size > real-span
+                Move "STEP-SIZE is too large for the REAL viewport span" To validation-message
+                Perform Log-Validation-Error
+            Else
+                Compute prospective-col-count =
+                    Function Integer-Part (real-span / Pm-Step-Size) + 1
+                If prospective-col-count > Max-Row-Width
+                    Move "REAL range and STEP-SIZE produce more columns than the output buffer holds"
+                        To validation-message
+                    Perform Log-Validation-Error
+                End-If
+            End-If
+        End-If
+        If imag-range-is-valid
+            Compute imag-span = Pm-Imag-Max - Pm-Imag-Min
+            If Pm-Step-Size > imag-span
+                Move "STEP-SIZE is too large for the IMAG viewport span" To validation-message
+                Perform Log-Validation-Error
+            Else
+                Compute prospective-row-count =
+                    Function Integer-Part (imag-span / Pm-Step-Size) + 1
+                If prospective-row-count > Max-Row-Count
+                    Move "IMAG range and STEP-SIZE produce more rows than the output counters hold"
+                        To validation-message
+                    Perform Log-Validation-Error
+                End-If
+            End-If
+        End-If
+    End-If
+    If Pm-Max-Iter = 0 Or Pm-Max-Iter > 998
+        Move "MAX-ITER must be between 1 and 998 (999 would overflow the one-past exit test)"
+            To validation-message
+        Perform Log-Validation-Error
+    End-If
+    If Not Pm-Mode-Ppm And palette-name-was-unknown
+        Move "PALETTE-NAME not recognized in the palette table" To validation-message
+        Perform Log-Validation-Error
+    End-If.
+
+Log-Validation-Error.
+    Set validation-has-failed To True
+    Open Extend Manderr-File
+    If Manderr-Status Not = "00"
+        Open Output Manderr-File
+    End-If
+    Move Output-Dsn-WS To ME-Output-Dsn
+    Move validation-message To ME-Message
+    Write Manderr-Record
+    Close Manderr-File.
+
+Check-File-Status.
+    If FS-Check-Status Not = "00" And FS-Check-Status Not = "05"
+        Move FS-Check-Message To validation-message
+        Perform Log-Validation-Error
+    End-If.
+
+Build-Checkpoint-Dsn.
+    Move Spaces To Ckpt-Dsn-WS
+    String Function Trim(Output-Dsn-WS) Delimited By Size
+           ".CKPT"                      Delimited By Size
+        Into Ckpt-Dsn-WS
+    Move Spaces To Ckpt-Tmp-Dsn-WS
+    String Function Trim(Output-Dsn-WS) Delimited By Size
+           ".CKPT.TMP"                  Delimited By Size
+        Into Ckpt-Tmp-Dsn-WS.
+
+Build-Stat-Dsn.
+    Move Spaces To Stat-Dsn-WS
+    String Function Trim(Output-Dsn-WS) Delimited By Size
+           ".STAT"                      Delimited By Size
+        Into Stat-Dsn-WS.
+
+Check-For-Checkpoint.
+    Move "N" To restart-flag
+    Move Pm-Imag-Min To render-start-imag
+    Move 0 To row-count
+    Move 0 To max-col-count
+    Open Input Ckpt-File
+    If Ckpt-Status = "00"
+        Read Ckpt-File
+            Not At End
+                Set restart-was-found To True
+                Perform Check-Checkpoint-Parameters-Match
+                If Not validation-has-failed
+                    Compute render-start-imag = CK-Last-Imag + Pm-Step-Size
+                    Move CK-Row-Count To row-count
+                    Move CK-Max-Col   To max-col-count
+                End-If
+        End-Read
+        Close Ckpt-File
+    End-If.
+
+Check-Checkpoint-Parameters-Match.
+    If CK-Real-Min  Not = Pm-Real-Min
+    Or CK-Real-Max  Not = Pm-Real-Max
+    Or CK-Imag-Min  Not = Pm-Imag-Min
+    Or CK-Imag-Max  Not = Pm-Imag-Max
+    Or CK-Step-Size Not = Pm-Step-Size
+    Or CK-Max-Iter  Not = Pm-Max-Iter
+        Move "CHECKPOINT mismatch: rerun viewport/step/iteration do not match the .CKPT file"
+            To validation-message
+        Perform Log-Validation-Error
+    End-If.
+
+Select-Palette.
+    Move Spaces To active-palette-ramp
+    Move 0 To active-palette-length
+    Move "N" To palette-flag
+    Perform Varying Palette-Idx From 1 By 1 Until Palette-Idx > 2
+        If PT-Name(Palette-Idx) = Pm-Palette-Name
+            Move PT-Ramp(Palette-Idx)   To active-palette-ramp
+            Move PT-Length(Palette-Idx) To active-palette-length
+        End-If
+    End-Perform
+    If active-palette-length = 0
+        Set palette-name-was-unknown To True
+        Move PT-Ramp(1)   To active-palette-ramp
+        Move PT-Length(1) To active-palette-length
+        Move PT-Name(1)   To Pm-Palette-Name
+    End-If.
+
+Select-Precision-Mode.
+    Move "N" To precision-flag
+    If Pm-Step-Size < precision-threshold
+        Set precision-is-high To True
+    End-If.
+
+Open-Render-Output.
+    If restart-was-found
+        Open Extend Mandout-File
+    Else
+        Open Output Mandout-File
+    End-If
+    Move Mandout-Status To FS-Check-Status
+    Move "Unable to open output dataset" To FS-Check-Message
+    Perform Check-File-Status
+    If Not validation-has-failed And Not restart-was-found
+        If Pm-Mode-Ppm
+            Perform Write-Ppm-Header
+        Else
+            Perform Write-Ascii-Header
+        End-If
+    End-If
+    If Not validation-has-failed And Pm-Mode-Stats
+        If restart-was-found
+            Open Extend Mandstat-File
+        Else
+            Open Output Mandstat-File
+        End-If
+        Move Mandstat-Status To FS-Check-Status
+        Move "Unable to open statistics dataset" To FS-Check-Message
+        Perform Check-File-Status
+    End-If.
+
+Write-Ascii-Header.
+    Move "HEADER" To MH-Record-Type
+    Move Function Current-Date(1:8) To MH-Run-Date
+    Move Pm-Real-Min  To MH-Real-Min
+    Move Pm-Real-Max  To MH-Real-Max
+    Move Pm-Imag-Min  To MH-Imag-Min
+    Move Pm-Imag-Max  To MH-Imag-Max
+    Move Pm-Step-Size To MH-Step-Size
+    Move Pm-Max-Iter  To MH-Max-Iter
+    Move Pm-Palette-Name To MH-Palette-Name
+    Write Mandout-Header-Record
+    Move Mandout-Status To FS-Check-Status
+    Move "Unable to write header record to output dataset" To FS-Check-Message
+    Perform Check-File-Status.
+
+Write-Ppm-Header.
+    Move "P3" To MPM-Text
+    Write Mandout-Ppm-Magic-Record
+    Compute ppm-width  = Function Integer-Part ((Pm-Real-Max - Pm-Real-Min) / Pm-Step-Size) + 1
+    Compute ppm-height = Function Integer-Part ((Pm-Imag-Max - Pm-Imag-Min) / Pm-Step-Size) + 1
+    Move ppm-width  To MPD-Width
+    Move Space      To MPD-Sp
+    Move ppm-height To MPD-Height
+    Write Mandout-Ppm-Dims-Record
+    Move 255 To MPX-Value
+    Write Mandout-Ppm-Maxval-Record
+    Move Mandout-Status To FS-Check-Status
+    Move "Unable to write PPM header to output dataset" To FS-Check-Message
+    Perform Check-File-Status.
+
+Render-Mandelbrot-Set.
+    Perform Varying imaginary-value From render-start-imag By Pm-Step-Size
+            Until imaginary-value > Pm-Imag-Max Or validation-has-failed
+        Move Spaces To row-buffer
+        Move 0 To col-count
+        Compute current-row = row-count + 1
+        Perform Varying real-value From Pm-Real-Min By Pm-Step-Size
+                Until real-value > Pm-Real-Max
+            Add 1 To col-count
+            If Pm-Mode-Ppm
+                Perform Render-One-Point-Smooth
+                Move ppm-red   To PRT-Red(col-count)
+                Move ppm-green To PRT-Green(col-count)
+                Move ppm-blue  To PRT-Blue(col-count)
+            Else
+                Perform Render-One-Point
+                Move active-palette-ramp(palette-position:1) To row-buffer(col-count:1)
+                If Pm-Mode-Stats
+                    Move col-count         To SRT-Col(col-count)
+                    Move iteration-counter To SRT-Iterations(col-count)
+                End-If
+            End-If
+        End-Perform
+        Add 1 To row-count
+        If col-count > max-col-count
+            Move col-count To max-col-count
+        End-If
+        If Pm-Mode-Ppm
+            Perform Flush-Ppm-Row
+        Else
+            Move row-buffer(1:col-count) To MD-Row-Text
+            Write Mandout-Detail-Record
+            Move Mandout-Status To FS-Check-Status
+            Move "Unable to write detail record to output dataset" To FS-Check-Message
+            Perform Check-File-Status
+            If Pm-Mode-Stats And Not validation-has-failed
+                Perform Flush-Stats-Row
+            End-If
+        End-If
+        If Not validation-has-failed
+            Perform Write-Checkpoint
+        End-If
+    End-Perform.
+
+Flush-Stats-Row.
+    Perform Varying flush-idx From 1 By 1 Until flush-idx > col-count
+        Move current-row              To MS-Row
+        Move SRT-Col(flush-idx)       To MS-Col
+        Move SRT-Iterations(flush-idx) To MS-Iterations
+        Write Mandstat-Record
+    End-Perform
+    Move Mandstat-Status To FS-Check-Status
+    Move "Unable to write statistics record to statistics dataset" To FS-Check-Message
+    Perform Check-File-Status.
+
+Flush-Ppm-Row.
+    Perform Varying flush-idx From 1 By 1 Until flush-idx > col-count
+        Move PRT-Red(flush-idx)   To MPP-Red
+        Move Space                To MPP-Sp1
+        Move PRT-Green(flush-idx) To MPP-Green
+        Move Space                To MPP-Sp2
+        Move PRT-Blue(flush-idx)  To MPP-Blue
+        Write Mandout-Ppm-Pixel-Record
+    End-Perform
+    Move Mandout-Status To FS-Check-Status
+    Move "Unable to write PPM pixel record to output dataset" To FS-Check-Message
+    Perform Check-File-Status.
+
+Write-Checkpoint.
+    Move imaginary-value To CKT-Last-Imag
+    Move row-count       To CKT-Row-Count
+    Move max-col-count   To CKT-Max-Col
+    Move Pm-Real-Min     To CKT-Real-Min
+    Move Pm-Real-Max     To CKT-Real-Max
+    Move Pm-Imag-Min     To CKT-Imag-Min
+    Move Pm-Imag-Max     To CKT-Imag-Max
+    Move Pm-Step-Size    To CKT-Step-Size
+    Move Pm-Max-Iter     To CKT-Max-Iter
+    Open Output Ckpt-Tmp-File
+    Move Ckpt-Tmp-Status To FS-Check-Status
+    Move "Unable to open checkpoint temp file" To FS-Check-Message
+    Perform Check-File-Status
+    If Not validation-has-failed
+        Write Ckpt-Tmp-File-Record
+        Move Ckpt-Tmp-Status To FS-Check-Status
+        Move "Unable to write checkpoint temp file" To FS-Check-Message
+        Perform Check-File-Status
+    End-If
+    Close Ckpt-Tmp-File
+    If Not validation-has-failed
+        Call "CBL_RENAME_FILE" Using Ckpt-Tmp-Dsn-WS Ckpt-Dsn-WS
+        Move Return-Code To Ckpt-Rename-Rc
+        If Ckpt-Rename-Rc Not = 0
+            Move "Unable to replace checkpoint file with updated temp file" To validation-message
+            Perform Log-Validation-Error
+        End-If
+    End-If.
+
+Render-One-Point.
+    Move real-value      To c-real
+    Move imaginary-value To c-imag
+    If precision-is-high
+        Perform Render-One-Point-HP
+    Else
+        Perform Render-One-Point-Standard
+    End-If
+    Compute palette-position =
+        ((iteration-counter - 1) * active-palette-length / max-iterations) + 1
+    If palette-position > active-palette-length
+        Move active-palette-length To palette-position
+    End-If
+    If palette-position < 1
+        Move 1 To palette-position
+    End-If.
+
+Render-One-Point-Standard.
+    Move c-real To foo-R
+    Move c-imag To foo-I
+    Perform Varying iteration-counter From 1 By 1 Until iteration-counter > max-iterations
+        Compute bar-R = foo-R * foo-R - foo-I * foo-I
+        Compute bar-I = foo-R * foo-I + foo-I * foo-R
+        Compute foo-R = bar-R - c-real
+        Compute foo-I = bar-I - c-imag
+        If (Function Abs (foo-R) > 2) And (Function Abs (foo-I) > 2)
+            Exit Perform
+        End-If
+    End-Perform.
+
+Render-One-Point-HP.
+    Move c-real To foo-R-hp
+    Move c-imag To foo-I-hp
+    Perform Varying iteration-counter From 1 By 1 Until iteration-counter > max-iterations
+        Compute bar-R-hp = foo-R-hp * foo-R-hp - foo-I-hp * foo-I-hp
+        Compute bar-I-hp = foo-R-hp * foo-I-hp + foo-I-hp * foo-R-hp
+        Compute foo-R-hp = bar-R-hp - c-real
+        Compute foo-I-hp = bar-I-hp - c-imag
+        If (Function Abs (foo-R-hp) > 2) And (Function Abs (foo-I-hp) > 2)
+            Exit Perform
+        End-If
+    End-Perform.
+
+Render-One-Point-Smooth.
+    Move real-value      To c-real
+    Move imaginary-value To c-imag
+    If precision-is-high
+        Perform Render-One-Point-Smooth-HP
+    Else
+        Perform Render-One-Point-Smooth-Standard
+    End-If
+    Perform Compute-Smooth-Color.
+
+Render-One-Point-Smooth-Standard.
+    Move c-real To foo-R
+    Move c-imag To foo-I
+    Perform Varying iteration-counter From 1 By 1 Until iteration-counter > max-iterations
+        Compute bar-R = foo-R * foo-R - foo-I * foo-I
+        Compute bar-I = foo-R * foo-I + foo-I * foo-R
+        Compute foo-R = bar-R - c-real
+        Compute foo-I = bar-I - c-imag
+        Compute bailout-mod-sq = foo-R * foo-R + foo-I * foo-I
+        If bailout-mod-sq > 4
+            Exit Perform
+        End-If
+    End-Perform.
+
+Render-One-Point-Smooth-HP.
+    Move c-real To foo-R-hp
+    Move c-imag To foo-I-hp
+    Perform Varying iteration-counter From 1 By 1 Until iteration-counter > max-iterations
+        Compute bar-R-hp = foo-R-hp * foo-R-hp - foo-I-hp * foo-I-hp
+        Compute bar-I-hp = foo-R-hp * foo-I-hp + foo-I-hp * foo-R-hp
+        Compute foo-R-hp = bar-R-hp - c-real
+        Compute foo-I-hp = bar-I-hp - c-imag
+        Compute bailout-mod-sq = foo-R-hp * foo-R-hp + foo-I-hp * foo-I-hp
+        If bailout-mod-sq > 4
+            Exit Perform
+        End-If
+    End-Perform.
+
+Compute-Smooth-Color.
+    If iteration-counter > max-iterations
+        Move 0 To ppm-red
+        Move 0 To ppm-green
+        Move 0 To ppm-blue
+    Else
+        Compute smooth-base      = iteration-counter + 1
+        Compute smooth-sqrt      = Function Sqrt (bailout-mod-sq)
+        Compute smooth-log-inner = Function Log (smooth-sqrt)
+        Compute smooth-log-outer = Function Log (smooth-log-inner)
+        Compute smooth-log2      = Function Log (2)
+        Compute smooth-ratio     = smooth-log-outer / smooth-log2
+        Compute smooth-nu = smooth-base - smooth-ratio
+        Compute smooth-t = smooth-nu / max-iterations
+        If smooth-t < 0
+            Move 0 To smooth-t
+        End-If
+        If smooth-t > 1
+            Move 1 To smooth-t
+        End-If
+        Compute ppm-red   Rounded =
+            9   * (1 - smooth-t) * smooth-t * smooth-t * smooth-t * 255
+        Compute ppm-green Rounded =
+            15  * (1 - smooth-t) * (1 - smooth-t) * smooth-t * smooth-t * 255
+        Compute ppm-blue  Rounded =
+            8.5 * (1 - smooth-t) * (1 - smooth-t) * (1 - smooth-t) * smooth-t * 255
+    End-If.
+
+Close-Render-Output.
+    If Not validation-has-failed And Not Pm-Mode-Ppm
+        Move "TRAILER" To MT-Record-Type
+        Move row-count     To MT-Row-Count
+        Move max-col-count To MT-Col-Count
+        Write Mandout-Trailer-Record
+        Move Mandout-Status To FS-Check-Status
+        Move "Unable to write trailer record to output dataset" To FS-Check-Message
+        Perform Check-File-Status
+    End-If
+    Close Mandout-File
+    If Pm-Mode-Stats
+        Close Mandstat-File
+    End-If
+    If Not validation-has-failed
+        Delete File Ckpt-File
+    End-If.
