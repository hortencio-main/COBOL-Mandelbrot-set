@@ -0,0 +1,35 @@
+Identification Division.
+Program-ID. MANDRUN.
+
+Environment Division.
+Input-Output Section.
+File-Control.
+    Select Sysin-File Assign To "SYSIN"
+        Organization Is Line Sequential
+        File Status Is Sysin-Status.
+
+Data Division.
+File Section.
+FD  Sysin-File.
+01  Sysin-Record.
+    Copy ctlcard.
+
+Working-Storage Section.
+01 Sysin-Status PIC XX.
+
+Procedure Division.
+Main-Paragraph.
+    Open Input Sysin-File
+    Read Sysin-File
+        At End
+            Display "MANDRUN: no control card on SYSIN" Upon Console
+            Move 1 To Return-Code
+            Close Sysin-File
+            Stop Run
+    End-Read
+    Close Sysin-File
+    Call "MANDELBROT" Using CC-Viewport, CC-Output-Dsn
+    If Return-Code Not = 0
+        Display "MANDRUN: control card rejected, see MANDERR for reason" Upon Console
+    End-If
+    Stop Run.
