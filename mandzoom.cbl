@@ -0,0 +1,49 @@
+Identification Division.
+Program-ID. MANDZOOM.
+
+Environment Division.
+Input-Output Section.
+File-Control.
+    Select Mandcard-File Assign To "MANDCARD"
+        Organization Is Line Sequential
+        File Status Is Mandcard-Status.
+
+Data Division.
+File Section.
+FD  Mandcard-File.
+01  Mandcard-Record.
+    Copy ctlcard.
+
+Working-Storage Section.
+01 Mandcard-Status PIC XX.
+01 More-Cards       PIC X Value "Y".
+    88 No-More-Cards Value "N".
+01 Frame-Count      PIC 9(5) Value 0.
+
+Procedure Division.
+Main-Paragraph.
+    Open Input Mandcard-File
+    Perform Until No-More-Cards
+        Read Mandcard-File
+            At End
+                Set No-More-Cards To True
+            Not At End
+                Perform Render-One-Frame
+                If Return-Code Not = 0
+                    Set No-More-Cards To True
+                End-If
+        End-Read
+    End-Perform
+    Close Mandcard-File
+    If Return-Code Not = 0
+        Display "MANDZOOM: stopped after " Frame-Count
+            " frame(s), see MANDERR for reason" Upon Console
+    Else
+        Display "MANDZOOM: " Frame-Count " frame(s) rendered" Upon Console
+    End-If
+    Stop Run.
+
+Render-One-Frame.
+    Add 1 To Frame-Count
+    Display "MANDZOOM: frame " CC-Frame-Id " -> " CC-Output-Dsn Upon Console
+    Call "MANDELBROT" Using CC-Viewport, CC-Output-Dsn.
